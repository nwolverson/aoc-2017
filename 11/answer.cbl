@@ -4,22 +4,134 @@ IDENTIFICATION DIVISION.
 ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-        SELECT DIRECTIONSFILE ASSIGN TO 'input-lines.txt'
-        ORGANIZATION IS LINE SEQUENTIAL.   
+        SELECT DIRECTIONSFILE ASSIGN TO DYNAMIC DIRECTIONSFILE-PATH
+        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT REJECT-FILE ASSIGN TO 'reject-lines.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECT-STATUS.
+        SELECT REPORT-FILE ASSIGN TO 'answer-report.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+        SELECT TRACE-FILE ASSIGN TO 'answer-trace.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRACE-STATUS.
+        SELECT CHECKPOINT-FILE ASSIGN TO 'answer-checkpoint.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+        SELECT EXTRACT-FILE ASSIGN TO 'answer-extract.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-STATUS.
 
 DATA DIVISION.
     FILE SECTION.
     FD DIRECTIONSFILE.
-    01 DIRECTIONS.
-        05 DIRECTION PIC X(2).
-            88 VALID-DIRECTIONS VALUE 'n' 's' 'nw' 'ne' 'sw' 'se'.
-    
+    01 DIRECTIONS PIC X(20).
+
+    FD REJECT-FILE.
+    01 REJECT-RECORD.
+        05 REJECT-LINE-NO PIC 9(7).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 REJECT-TEXT PIC X(20).
+
+    FD REPORT-FILE.
+    01 REPORT-RECORD.
+        05 REPORT-RUN-DATE PIC 9(8).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 REPORT-PATH-ID PIC X(15).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 REPORT-X PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 REPORT-Y PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 REPORT-Z PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 REPORT-DIST PIC 9(5).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 REPORT-MAX-DIST PIC 9(5).
+
+    FD TRACE-FILE.
+    01 TRACE-RECORD.
+        05 TRACE-SEQ-NO PIC 9(7).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 TRACE-DIRECTION PIC X(2).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 TRACE-X PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 TRACE-Y PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 TRACE-Z PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 TRACE-DIST PIC 9(5).
+
+    FD CHECKPOINT-FILE.
+    01 CHECKPOINT-RECORD.
+        05 CHECKPOINT-LINE-COUNT PIC 9(7).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-PATH-STARTED PIC X(1).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-SEGMENT-DIRTY PIC X(1).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-PATH-ID PIC X(15).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-X PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-Y PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-Z PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-DIST PIC 9(5).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-MAX-DIST PIC 9(5).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-REJECT-COUNT PIC 9(5).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-COUNT-N PIC 9(7).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-COUNT-S PIC 9(7).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-COUNT-NW PIC 9(7).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-COUNT-NE PIC 9(7).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-COUNT-SW PIC 9(7).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 CHECKPOINT-COUNT-SE PIC 9(7).
+
+    FD EXTRACT-FILE.
+    01 EXTRACT-RECORD.
+        05 EXTRACT-RUN-DATE PIC 9(8).
+        05 EXTRACT-COMMA-1 PIC X(1).
+        05 EXTRACT-PATH-ID PIC X(15).
+        05 EXTRACT-COMMA-2 PIC X(1).
+        05 EXTRACT-X PIC S9(5) SIGN LEADING SEPARATE.
+        05 EXTRACT-COMMA-3 PIC X(1).
+        05 EXTRACT-Y PIC S9(5) SIGN LEADING SEPARATE.
+        05 EXTRACT-COMMA-4 PIC X(1).
+        05 EXTRACT-Z PIC S9(5) SIGN LEADING SEPARATE.
+        05 EXTRACT-COMMA-5 PIC X(1).
+        05 EXTRACT-DIST PIC 9(5).
+        05 EXTRACT-COMMA-6 PIC X(1).
+        05 EXTRACT-MAX-DIST PIC 9(5).
+
     WORKING-STORAGE SECTION.
+    01 DIRECTIONSFILE-PATH PIC X(100).
+
     01 DIR.
         05 DIRECTION PIC X(2).
-    01 WS-EOF PIC A(1). 
+            88 VALID-DIRECTIONS VALUE 'n' 's' 'nw' 'ne' 'sw' 'se'.
+        05 DIR-TRAILING PIC X(18).
+    01 HEADER-FIELDS REDEFINES DIR.
+        05 HEADER-TAG PIC X(4).
+            88 PATH-HEADER-RECORD VALUE 'PATH'.
+        05 FILLER PIC X(1).
+        05 HEADER-PATH-ID PIC X(15).
+    01 DIR-RAW REDEFINES DIR PIC X(20).
+    01 WS-EOF PIC A(1).
+    01 WS-PATH-STARTED PIC X(1) VALUE 'N'.
+    01 CURRENT-PATH-ID PIC X(15) VALUE SPACES.
+    01 WS-SEGMENT-DIRTY PIC X(1) VALUE 'N'.
 
-    *> Represent hex position in axial/cube coordinates 
+    *> Represent hex position in axial/cube coordinates
     *> https://www.redblobgames.com/grids/hexagons/#coordinates
     01 X PIC S9(5) VALUE 0.
     01 Y PIC S9(5) VALUE 0.
@@ -28,42 +140,311 @@ DATA DIVISION.
     01 DIST PIC 9(5) VALUE 0.
     01 MAX-DIST PIC 9(5) VALUE 0.
 
+    01 LINE-COUNT PIC 9(7) VALUE 0.
+    01 REJECT-COUNT PIC 9(5) VALUE 0.
+    01 REJECT-TOLERANCE PIC 9(5) VALUE 0.
+    01 WS-REJECT-TOLERANCE-IN PIC X(5).
+    01 RUN-DATE PIC 9(8) VALUE 0.
+    01 WS-TRACE-ON PIC X(1) VALUE 'N'.
+
+    01 WS-CHECKPOINT-STATUS PIC X(2).
+    01 WS-REJECT-STATUS PIC X(2).
+    01 WS-REPORT-STATUS PIC X(2).
+    01 WS-EXTRACT-STATUS PIC X(2).
+    01 WS-TRACE-STATUS PIC X(2).
+    01 WS-RESTART-ON PIC X(1) VALUE 'N'.
+    01 WS-CKPT-EOF PIC X(1) VALUE 'N'.
+    01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+    01 RESTART-LINE-COUNT PIC 9(7) VALUE 0.
+    01 SKIP-COUNT PIC 9(7) VALUE 0.
+
+    01 DIRECTION-COUNTS.
+        05 COUNT-N PIC 9(7) VALUE 0.
+        05 COUNT-S PIC 9(7) VALUE 0.
+        05 COUNT-NW PIC 9(7) VALUE 0.
+        05 COUNT-NE PIC 9(7) VALUE 0.
+        05 COUNT-SW PIC 9(7) VALUE 0.
+        05 COUNT-SE PIC 9(7) VALUE 0.
+
     PROCEDURE DIVISION.
+    ACCEPT DIRECTIONSFILE-PATH FROM ENVIRONMENT "ANSWER-INPUT".
+    IF DIRECTIONSFILE-PATH = SPACES
+        MOVE 'input-lines.txt' TO DIRECTIONSFILE-PATH
+    END-IF.
+    ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-TRACE-ON FROM ENVIRONMENT "ANSWER-TRACE".
+    ACCEPT WS-RESTART-ON FROM ENVIRONMENT "ANSWER-RESTART".
+    ACCEPT WS-REJECT-TOLERANCE-IN FROM ENVIRONMENT "ANSWER-REJECT-TOLERANCE".
+    IF WS-REJECT-TOLERANCE-IN NOT = SPACES
+        MOVE WS-REJECT-TOLERANCE-IN TO REJECT-TOLERANCE
+    END-IF.
+    IF WS-RESTART-ON = 'Y'
+        PERFORM Read-Checkpoint
+    END-IF.
     OPEN INPUT DIRECTIONSFILE.
+    PERFORM Open-Reject-File.
+    PERFORM Open-Report-File.
+    PERFORM Open-Extract-File.
+    PERFORM Open-Checkpoint-File.
+    IF WS-TRACE-ON = 'Y'
+        PERFORM Open-Trace-File
+    END-IF.
+    IF RESTART-LINE-COUNT > 0
+        PERFORM Skip-Processed-Records
+    END-IF.
         PERFORM UNTIL WS-EOF='Y'
         READ DIRECTIONSFILE INTO DIR
             AT END MOVE 'Y' TO WS-EOF
-            NOT AT END PERFORM Input-Loop
+            NOT AT END
+                ADD 1 TO LINE-COUNT
+                IF PATH-HEADER-RECORD
+                    PERFORM Start-New-Path
+                ELSE
+                    PERFORM Input-Loop
+                END-IF
+                IF FUNCTION MOD(LINE-COUNT, CHECKPOINT-INTERVAL) = 0
+                    PERFORM Write-Checkpoint
+                END-IF
         END-READ
         END-PERFORM.
         CLOSE DIRECTIONSFILE.
-        DISPLAY "Distance: " DIST.
-        DISPLAY "Max distance: " MAX-DIST.
+        PERFORM Print-Path-Results.
+        CLOSE REJECT-FILE.
+        CLOSE REPORT-FILE.
+        CLOSE EXTRACT-FILE.
+        CLOSE CHECKPOINT-FILE.
+        IF WS-TRACE-ON = 'Y'
+            CLOSE TRACE-FILE
+        END-IF.
+        DISPLAY "Rejected records: " REJECT-COUNT.
+        DISPLAY "Direction n : " COUNT-N.
+        DISPLAY "Direction s : " COUNT-S.
+        DISPLAY "Direction nw: " COUNT-NW.
+        DISPLAY "Direction ne: " COUNT-NE.
+        DISPLAY "Direction sw: " COUNT-SW.
+        DISPLAY "Direction se: " COUNT-SE.
+        IF REJECT-COUNT > REJECT-TOLERANCE
+            DISPLAY "Rejected records exceed tolerance of " REJECT-TOLERANCE
+            MOVE 8 TO RETURN-CODE
+        END-IF.
     STOP RUN.
 
+    Open-Reject-File.
+    *> On a restarted run the prior run's rejects are still on file
+    *> and must be kept, not truncated by OPEN OUTPUT.
+    IF WS-RESTART-ON = 'Y'
+        OPEN EXTEND REJECT-FILE
+        IF WS-REJECT-STATUS NOT = '00'
+            OPEN OUTPUT REJECT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT REJECT-FILE
+    END-IF.
+
+    Open-Report-File.
+    IF WS-RESTART-ON = 'Y'
+        OPEN EXTEND REPORT-FILE
+        IF WS-REPORT-STATUS NOT = '00'
+            OPEN OUTPUT REPORT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT REPORT-FILE
+    END-IF.
+
+    Open-Extract-File.
+    IF WS-RESTART-ON = 'Y'
+        OPEN EXTEND EXTRACT-FILE
+        IF WS-EXTRACT-STATUS NOT = '00'
+            OPEN OUTPUT EXTRACT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT EXTRACT-FILE
+    END-IF.
+
+    Open-Trace-File.
+    IF WS-RESTART-ON = 'Y'
+        OPEN EXTEND TRACE-FILE
+        IF WS-TRACE-STATUS NOT = '00'
+            OPEN OUTPUT TRACE-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT TRACE-FILE
+    END-IF.
+
+    Open-Checkpoint-File.
+    *> OPEN EXTEND requires the file to already exist, so the first
+    *> restart against a given checkpoint dataset has to create it
+    *> first; a non-restart run always starts a clean trail so a
+    *> later restart can never pick up a stale record left behind
+    *> by an unrelated earlier run.
+    IF WS-RESTART-ON = 'Y'
+        OPEN EXTEND CHECKPOINT-FILE
+        IF WS-CHECKPOINT-STATUS NOT = '00'
+            OPEN OUTPUT CHECKPOINT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF.
+
+    Read-Checkpoint.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-STATUS = '00'
+        PERFORM UNTIL WS-CKPT-EOF = 'Y'
+            READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                AT END MOVE 'Y' TO WS-CKPT-EOF
+                NOT AT END
+                    MOVE CHECKPOINT-LINE-COUNT TO RESTART-LINE-COUNT
+                    MOVE CHECKPOINT-PATH-STARTED TO WS-PATH-STARTED
+                    MOVE CHECKPOINT-SEGMENT-DIRTY TO WS-SEGMENT-DIRTY
+                    MOVE CHECKPOINT-PATH-ID TO CURRENT-PATH-ID
+                    MOVE CHECKPOINT-X TO X
+                    MOVE CHECKPOINT-Y TO Y
+                    MOVE CHECKPOINT-Z TO Z
+                    MOVE CHECKPOINT-DIST TO DIST
+                    MOVE CHECKPOINT-MAX-DIST TO MAX-DIST
+                    MOVE CHECKPOINT-REJECT-COUNT TO REJECT-COUNT
+                    MOVE CHECKPOINT-COUNT-N TO COUNT-N
+                    MOVE CHECKPOINT-COUNT-S TO COUNT-S
+                    MOVE CHECKPOINT-COUNT-NW TO COUNT-NW
+                    MOVE CHECKPOINT-COUNT-NE TO COUNT-NE
+                    MOVE CHECKPOINT-COUNT-SW TO COUNT-SW
+                    MOVE CHECKPOINT-COUNT-SE TO COUNT-SE
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+    Skip-Processed-Records.
+    PERFORM UNTIL SKIP-COUNT >= RESTART-LINE-COUNT OR WS-EOF = 'Y'
+        READ DIRECTIONSFILE INTO DIR
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END ADD 1 TO SKIP-COUNT
+        END-READ
+    END-PERFORM.
+    MOVE RESTART-LINE-COUNT TO LINE-COUNT.
+
+    Write-Checkpoint.
+    MOVE SPACES TO CHECKPOINT-RECORD.
+    MOVE LINE-COUNT TO CHECKPOINT-LINE-COUNT.
+    MOVE WS-PATH-STARTED TO CHECKPOINT-PATH-STARTED.
+    MOVE WS-SEGMENT-DIRTY TO CHECKPOINT-SEGMENT-DIRTY.
+    MOVE CURRENT-PATH-ID TO CHECKPOINT-PATH-ID.
+    MOVE X TO CHECKPOINT-X.
+    MOVE Y TO CHECKPOINT-Y.
+    MOVE Z TO CHECKPOINT-Z.
+    MOVE DIST TO CHECKPOINT-DIST.
+    MOVE MAX-DIST TO CHECKPOINT-MAX-DIST.
+    MOVE REJECT-COUNT TO CHECKPOINT-REJECT-COUNT.
+    MOVE COUNT-N TO CHECKPOINT-COUNT-N.
+    MOVE COUNT-S TO CHECKPOINT-COUNT-S.
+    MOVE COUNT-NW TO CHECKPOINT-COUNT-NW.
+    MOVE COUNT-NE TO CHECKPOINT-COUNT-NE.
+    MOVE COUNT-SW TO CHECKPOINT-COUNT-SW.
+    MOVE COUNT-SE TO CHECKPOINT-COUNT-SE.
+    WRITE CHECKPOINT-RECORD.
+
+    Start-New-Path.
+    *> A leading, un-tagged segment ahead of the first PATH header
+    *> still needs its results reported before it is reset, even
+    *> though WS-PATH-STARTED never got set for it.
+    IF WS-PATH-STARTED = 'Y' OR WS-SEGMENT-DIRTY = 'Y'
+        PERFORM Print-Path-Results
+    END-IF.
+    MOVE HEADER-PATH-ID TO CURRENT-PATH-ID.
+    MOVE 'Y' TO WS-PATH-STARTED.
+    MOVE 'N' TO WS-SEGMENT-DIRTY.
+    MOVE 0 TO X.
+    MOVE 0 TO Y.
+    MOVE 0 TO Z.
+    MOVE 0 TO DIST.
+    MOVE 0 TO MAX-DIST.
+
+    Print-Path-Results.
+    IF CURRENT-PATH-ID NOT = SPACES
+        DISPLAY "Path: " CURRENT-PATH-ID
+    END-IF.
+    DISPLAY "Distance: " DIST.
+    DISPLAY "Max distance: " MAX-DIST.
+    MOVE SPACES TO REPORT-RECORD.
+    MOVE RUN-DATE TO REPORT-RUN-DATE.
+    MOVE CURRENT-PATH-ID TO REPORT-PATH-ID.
+    MOVE X TO REPORT-X.
+    MOVE Y TO REPORT-Y.
+    MOVE Z TO REPORT-Z.
+    MOVE DIST TO REPORT-DIST.
+    MOVE MAX-DIST TO REPORT-MAX-DIST.
+    WRITE REPORT-RECORD.
+    PERFORM Write-Extract.
+
+    Write-Extract.
+    MOVE SPACES TO EXTRACT-RECORD.
+    MOVE ',' TO EXTRACT-COMMA-1.
+    MOVE ',' TO EXTRACT-COMMA-2.
+    MOVE ',' TO EXTRACT-COMMA-3.
+    MOVE ',' TO EXTRACT-COMMA-4.
+    MOVE ',' TO EXTRACT-COMMA-5.
+    MOVE ',' TO EXTRACT-COMMA-6.
+    MOVE RUN-DATE TO EXTRACT-RUN-DATE.
+    MOVE CURRENT-PATH-ID TO EXTRACT-PATH-ID.
+    MOVE X TO EXTRACT-X.
+    MOVE Y TO EXTRACT-Y.
+    MOVE Z TO EXTRACT-Z.
+    MOVE DIST TO EXTRACT-DIST.
+    MOVE MAX-DIST TO EXTRACT-MAX-DIST.
+    WRITE EXTRACT-RECORD.
+
     Input-Loop.
-    EVALUATE DIR
-    WHEN 'nw'
-        SUBTRACT 1 FROM X
-    WHEN 'ne'
-        SUBTRACT 1 FROM Z
-        ADD 1 TO X
-    WHEN 'sw'
-        ADD 1 TO Z
-        SUBTRACT 1 FROM X
-    WHEN 'se'
-        ADD 1 TO X
-    WHEN 'n'
-        SUBTRACT 1 FROM Z
-    WHEN 's'
-        ADD 1 TO Z
-    WHEN OTHER
-        DISPLAY "UNKNOWN INPUT: " DIR
-    END-EVALUATE.
+    MOVE 'Y' TO WS-SEGMENT-DIRTY.
+    IF VALID-DIRECTIONS AND DIR-TRAILING = SPACES
+        EVALUATE DIRECTION OF DIR
+        WHEN 'nw'
+            SUBTRACT 1 FROM X
+            ADD 1 TO COUNT-NW
+        WHEN 'ne'
+            SUBTRACT 1 FROM Z
+            ADD 1 TO X
+            ADD 1 TO COUNT-NE
+        WHEN 'sw'
+            ADD 1 TO Z
+            SUBTRACT 1 FROM X
+            ADD 1 TO COUNT-SW
+        WHEN 'se'
+            ADD 1 TO X
+            ADD 1 TO COUNT-SE
+        WHEN 'n'
+            SUBTRACT 1 FROM Z
+            ADD 1 TO COUNT-N
+        WHEN 's'
+            ADD 1 TO Z
+            ADD 1 TO COUNT-S
+        END-EVALUATE
+    ELSE
+        PERFORM Write-Reject
+    END-IF.
     PERFORM Calculate-Path.
     IF DIST > MAX-DIST
         MOVE DIST TO MAX-DIST
     END-IF.
+    IF WS-TRACE-ON = 'Y'
+        PERFORM Write-Trace
+    END-IF.
+
+    Write-Reject.
+    ADD 1 TO REJECT-COUNT.
+    MOVE SPACES TO REJECT-RECORD.
+    MOVE LINE-COUNT TO REJECT-LINE-NO.
+    MOVE DIR-RAW TO REJECT-TEXT.
+    WRITE REJECT-RECORD.
+
+    Write-Trace.
+    MOVE SPACES TO TRACE-RECORD.
+    MOVE LINE-COUNT TO TRACE-SEQ-NO.
+    MOVE DIRECTION OF DIR TO TRACE-DIRECTION.
+    MOVE X TO TRACE-X.
+    MOVE Y TO TRACE-Y.
+    MOVE Z TO TRACE-Z.
+    MOVE DIST TO TRACE-DIST.
+    WRITE TRACE-RECORD.
 
     Calculate-Path.
     *> Axial to cube coordinates
