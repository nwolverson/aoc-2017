@@ -0,0 +1,105 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. PLANNER.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT TARGET-FILE ASSIGN TO DYNAMIC TARGET-FILE-PATH
+        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT DIRECTIONS-OUT-FILE ASSIGN TO DYNAMIC DIRECTIONS-OUT-PATH
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD TARGET-FILE.
+    01 TARGET-RECORD.
+        05 TARGET-TAG PIC X(6).
+        05 FILLER PIC X(1).
+        05 TARGET-X PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1).
+        05 TARGET-Y PIC S9(5) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1).
+        05 TARGET-Z PIC S9(5) SIGN LEADING SEPARATE.
+
+    FD DIRECTIONS-OUT-FILE.
+    01 DIRECTION-OUT-RECORD PIC X(2).
+
+    WORKING-STORAGE SECTION.
+    01 TARGET-FILE-PATH PIC X(100).
+    01 DIRECTIONS-OUT-PATH PIC X(100).
+
+    01 WS-EOF PIC X(1) VALUE 'N'.
+
+    *> Remaining X/Z offset still to be walked. Y is not tracked
+    *> directly - it is always -X-Z, the same invariant ANSWER
+    *> relies on when it turns a walked path back into a distance.
+    01 REMAINING-X PIC S9(5) VALUE 0.
+    01 REMAINING-Z PIC S9(5) VALUE 0.
+
+    01 OUT-DIRECTION PIC X(2).
+        88 VALID-DIRECTIONS VALUE 'n' 's' 'nw' 'ne' 'sw' 'se'.
+
+    01 MOVE-COUNT PIC 9(7) VALUE 0.
+
+    PROCEDURE DIVISION.
+    ACCEPT TARGET-FILE-PATH FROM ENVIRONMENT "PLANNER-TARGET".
+    IF TARGET-FILE-PATH = SPACES
+        MOVE 'target.txt' TO TARGET-FILE-PATH
+    END-IF.
+    ACCEPT DIRECTIONS-OUT-PATH FROM ENVIRONMENT "PLANNER-OUTPUT".
+    IF DIRECTIONS-OUT-PATH = SPACES
+        MOVE 'planned-route.txt' TO DIRECTIONS-OUT-PATH
+    END-IF.
+
+    OPEN INPUT TARGET-FILE.
+    READ TARGET-FILE INTO TARGET-RECORD
+        AT END
+            DISPLAY "NO TARGET RECORD FOUND"
+            CLOSE TARGET-FILE
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+    END-READ.
+    CLOSE TARGET-FILE.
+
+    IF TARGET-X + TARGET-Y + TARGET-Z NOT = 0
+        DISPLAY "INVALID TARGET: X + Y + Z MUST EQUAL ZERO"
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    MOVE TARGET-X TO REMAINING-X.
+    MOVE TARGET-Z TO REMAINING-Z.
+
+    OPEN OUTPUT DIRECTIONS-OUT-FILE.
+        PERFORM UNTIL REMAINING-X = 0 AND REMAINING-Z = 0
+            PERFORM Plan-Move
+        END-PERFORM.
+        CLOSE DIRECTIONS-OUT-FILE.
+        DISPLAY "Moves planned: " MOVE-COUNT.
+    STOP RUN.
+
+    Plan-Move.
+    EVALUATE TRUE
+    WHEN REMAINING-X > 0 AND REMAINING-Z < 0
+        MOVE 'ne' TO OUT-DIRECTION
+        SUBTRACT 1 FROM REMAINING-X
+        ADD 1 TO REMAINING-Z
+    WHEN REMAINING-X < 0 AND REMAINING-Z > 0
+        MOVE 'sw' TO OUT-DIRECTION
+        ADD 1 TO REMAINING-X
+        SUBTRACT 1 FROM REMAINING-Z
+    WHEN REMAINING-X > 0
+        MOVE 'se' TO OUT-DIRECTION
+        SUBTRACT 1 FROM REMAINING-X
+    WHEN REMAINING-X < 0
+        MOVE 'nw' TO OUT-DIRECTION
+        ADD 1 TO REMAINING-X
+    WHEN REMAINING-Z < 0
+        MOVE 'n' TO OUT-DIRECTION
+        ADD 1 TO REMAINING-Z
+    WHEN REMAINING-Z > 0
+        MOVE 's' TO OUT-DIRECTION
+        SUBTRACT 1 FROM REMAINING-Z
+    END-EVALUATE.
+    ADD 1 TO MOVE-COUNT.
+    WRITE DIRECTION-OUT-RECORD FROM OUT-DIRECTION.
